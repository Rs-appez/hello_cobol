@@ -0,0 +1,304 @@
+000100 identification division.
+000200 program-id. SOLDEBAT.
+000300 author. Appez.
+000400 installation. AGENCE CENTRALE.
+000500 date-written. 2020-03-09.
+000600 date-compiled.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*    2020-03-09  APZ  INITIAL VERSION - DRIVES SOLDE OVERNIGHT   *
+001000*                     ACROSS THE FULL CUSTOMER PORTFOLIO, ONE    *
+001100*                     CALL PER DISTINCT CUSTOMER (SOLDE ITSELF   *
+001200*                     THEN EXPANDS TO EVERY ACCOUNT THE CUSTOMER *
+001300*                     HOLDS).  A CHECKPOINT RECORD IS REWRITTEN  *
+001400*                     AFTER EACH CUSTOMER COMPLETES SO THAT A    *
+001500*                     RESUBMIT AFTER AN ABEND PICKS UP WITH THE  *
+001600*                     NEXT CUSTOMER RATHER THAN REPROCESSING THE *
+001700*                     WHOLE PORTFOLIO.                           *
+001800*    2020-03-23  APZ  CHECKS CUSTMAST'S AND CKPTFILE'S FILE      *
+001900*                     STATUS AFTER OPEN/WRITE INSTEAD OF ASSUMING*
+002000*                     SUCCESS.  NOTE ON CUSTMAST BEING OPEN HERE *
+002100*                     AND AGAIN INSIDE EVERY SOLDE CALL - SEE    *
+002200*                     THE BANNER ON 2000-PROCESS-PORTFOLIO.      *
+002250*    2020-04-06  APZ  CKPTFILE IS NOW OPENED I-O ONCE FOR THE    *
+002260*                     WHOLE RUN AND UPDATED WITH REWRITE INSTEAD *
+002270*                     OF BEING RE-OPENED OUTPUT AFTER EVERY      *
+002280*                     CUSTOMER - UNDER THE JCL'S DISP=MOD, EACH  *
+002290*                     OPEN OUTPUT WAS APPENDING A NEW RECORD     *
+002295*                     RATHER THAN REPLACING THE ONE CHECKPOINT   *
+002296*                     RECORD, SO A RESTART READ BACK THE OLDEST  *
+002297*                     CHECKPOINT INSTEAD OF THE LATEST.          *
+002298*                     THE UNCONDITIONAL CLOSE AFTER A FAILED     *
+002299*                     OPEN ON A BRAND-NEW CKPTFILE IS ALSO GONE  *
+002300*                     - A MISSING FILE NOW EXPLICITLY CREATES ONE*
+002301*                     VIA WS-CKPT-NOT-FOUND RATHER THAN FALLING  *
+002302*                     INTO THE GENERIC FRESH-RUN PATH.           *
+002303*----------------------------------------------------------------*
+002400
+002500 environment division.
+002600 input-output section.
+002700 file-control.
+002800     select CUSTMAST-FILE assign to "CUSTMAST"
+002900         organization is indexed
+003000         access mode is dynamic
+003100         record key is CUST-ACCOUNT-NUMBER
+003200         alternate record key is CUST-NUMBER
+003300             with duplicates
+003400         file status is WS-CUSTMAST-STATUS.
+003500
+003600     select CKPT-FILE assign to "CKPTFILE"
+003700         organization is sequential
+003800         access mode is sequential
+003900         file status is WS-CKPT-STATUS.
+004000
+004100 data division.
+004200 file section.
+004300 fd  CUSTMAST-FILE
+004400     label records are standard
+004500     record contains 55 characters.
+004600 01  CM-RECORD.
+004700     copy CUSTREC.
+004800
+004900 fd  CKPT-FILE
+005000     label records are standard
+005100     record contains 26 characters.
+005200 01  CK-RECORD.
+005300     copy CKPTREC.
+005400
+005500 working-storage section.
+005600 01  WS-CUSTMAST-STATUS         pic x(02).
+005700     88  WS-CUSTMAST-OK             value "00".
+005800
+005900 01  WS-CKPT-STATUS              pic x(02).
+006000     88  WS-CKPT-OK                 value "00".
+006100     88  WS-CKPT-NOT-FOUND          value "35".
+006200
+006300 01  WS-SWITCHES.
+006400     05  WS-CUSTMAST-EOF-SW     pic x(01).
+006500         88  WS-CUSTMAST-EOF        value "Y".
+006600         88  WS-CUSTMAST-NOT-EOF    value "N".
+006700     05  WS-RESTART-SW          pic x(01).
+006800         88  WS-RESTARTING          value "Y".
+006900         88  WS-FRESH-RUN           value "N".
+007000
+007100 01  WS-RUN-DATE                 pic 9(08).
+007200 01  WS-LAST-CUST-NUMBER         pic x(08).
+007300 01  WS-LAST-COMPLETED-CUST-NUMBER pic x(08).
+007400 01  WS-CUSTOMERS-PROCESSED      pic 9(07) usage comp.
+007500
+007600 procedure division.
+007700 0000-MAINLINE.
+007800     perform 1000-INITIALIZE
+007900         thru 1000-EXIT.
+008000     perform 2000-PROCESS-PORTFOLIO
+008100         thru 2000-EXIT
+008200         until WS-CUSTMAST-EOF.
+008300     perform 9999-TERMINATE
+008400         thru 9999-EXIT.
+008500     stop run.
+008600
+008700*----------------------------------------------------------------*
+008800*  1000-INITIALIZE - OPEN THE PORTFOLIO, READ ANY CHECKPOINT     *
+008900*  LEFT BY A PRIOR RUN THAT DID NOT FINISH TODAY, AND POSITION   *
+009000*  THE CUSTOMER MASTER TO START AT THE RIGHT CUSTOMER.           *
+009100*----------------------------------------------------------------*
+009200 1000-INITIALIZE.
+009300     move zero to WS-CUSTOMERS-PROCESSED.
+009400     set WS-CUSTMAST-NOT-EOF to true.
+009500     move spaces to WS-LAST-CUST-NUMBER.
+009600     accept WS-RUN-DATE from date yyyymmdd.
+009700     open input CUSTMAST-FILE.
+009800     if not WS-CUSTMAST-OK
+009900         perform 9910-CUSTMAST-OPEN-ERROR
+010000             thru 9910-EXIT
+010100     end-if.
+010200     perform 1100-READ-CHECKPOINT
+010300         thru 1100-EXIT.
+010400     if WS-RESTARTING
+010500         display "SOLDEBAT - RESUMING AFTER "
+010600             WS-LAST-COMPLETED-CUST-NUMBER
+010700         move WS-LAST-COMPLETED-CUST-NUMBER
+010800             to CUST-NUMBER of CM-RECORD
+010900         start CUSTMAST-FILE key is greater than
+011000             CUST-NUMBER of CM-RECORD
+011100             invalid key
+011200                 set WS-CUSTMAST-EOF to true
+011300         end-start
+011400     else
+011500         display "SOLDEBAT - STARTING A FRESH PORTFOLIO RUN"
+011600         move low-values to CUST-NUMBER of CM-RECORD
+011700         start CUSTMAST-FILE key is not less than
+011800             CUST-NUMBER of CM-RECORD
+011900             invalid key
+012000                 set WS-CUSTMAST-EOF to true
+012100         end-start
+012200     end-if.
+012300 1000-EXIT.
+012400     exit.
+012500
+012600*----------------------------------------------------------------*
+012700*  1100-READ-CHECKPOINT - OPEN THE CHECKPOINT FILE I-O AND KEEP  *
+012800*  IT OPEN FOR THE WHOLE RUN SO EACH CUSTOMER'S CHECKPOINT CAN   *
+012900*  BE WRITTEN WITH REWRITE (8000-WRITE-CHECKPOINT) INSTEAD OF    *
+012950*  RE-OPENING OUTPUT, WHICH APPENDS RATHER THAN REPLACES UNDER   *
+012960*  THE JCL'S DISP=MOD.  A CHECKPOINT DATED TODAY MEANS A PRIOR   *
+012970*  RUN ABENDED PART WAY THROUGH; ONE FROM AN EARLIER DAY IS A    *
+012980*  COMPLETED RUN AND IS IGNORED SO TODAY STARTS FRESH.           *
+013000*----------------------------------------------------------------*
+013100 1100-READ-CHECKPOINT.
+013200     set WS-FRESH-RUN to true.
+013250     open i-o CKPT-FILE.
+013300     if WS-CKPT-NOT-FOUND
+013350         perform 1150-CREATE-CHECKPOINT-FILE
+013360             thru 1150-EXIT
+013370     else
+013380         if not WS-CKPT-OK
+013390             perform 9920-CKPT-OPEN-ERROR
+013395                 thru 9920-EXIT
+013400         end-if
+013410     end-if.
+013500     read CKPT-FILE
+013600         at end
+013700             set WS-FRESH-RUN to true
+013800         not at end
+013900             if CK-RUN-DATE of CK-RECORD = WS-RUN-DATE
+014000                 set WS-RESTARTING to true
+014100                 move CK-LAST-CUST-NUMBER of CK-RECORD
+014200                     to WS-LAST-COMPLETED-CUST-NUMBER
+014300             end-if
+014400     end-read.
+014700 1100-EXIT.
+014800     exit.
+
+014820*----------------------------------------------------------------*
+014840*  1150-CREATE-CHECKPOINT-FILE - THE VERY FIRST RUN EVER HAS NO  *
+014860*  CKPTFILE YET; CREATE IT WITH A SENTINEL RECORD (NO COMPLETED  *
+014880*  CUSTOMER, AN IMPOSSIBLE RUN DATE) AND RE-OPEN I-O SO THE      *
+014890*  MAINLINE CAN REWRITE IT LIKE ANY OTHER RUN'S CHECKPOINT.      *
+014895*----------------------------------------------------------------*
+014900 1150-CREATE-CHECKPOINT-FILE.
+014910     open output CKPT-FILE.
+014920     if not WS-CKPT-OK
+014930         perform 9920-CKPT-OPEN-ERROR
+014940             thru 9920-EXIT
+014950     end-if.
+014960     move low-values to CK-RUN-DATE of CK-RECORD.
+014970     move spaces to CK-LAST-CUST-NUMBER of CK-RECORD.
+014980     write CK-RECORD.
+014990     if not WS-CKPT-OK
+014995         perform 9930-CKPT-WRITE-ERROR
+014996             thru 9930-EXIT
+014997     end-if.
+014998     close CKPT-FILE.
+014999     open i-o CKPT-FILE.
+015000     if not WS-CKPT-OK
+015005         perform 9920-CKPT-OPEN-ERROR
+015010             thru 9920-EXIT
+015015     end-if.
+015020 1150-EXIT.
+015025     exit.
+014900
+015000*----------------------------------------------------------------*
+015100*  2000-PROCESS-PORTFOLIO - VISIT EVERY ACCOUNT ROW IN CUST-     *
+015200*  NUMBER ORDER, CALLING SOLDE ONCE PER DISTINCT CUSTOMER.       *
+015300*                                                                 
+015400*  NOTE: CUSTMAST-FILE STAYS OPEN INPUT HERE FOR THE WHOLE RUN,  *
+015500*  WHILE SOLDE OPENS AND CLOSES ITS OWN CUSTMAST-FILE CONNECTOR  *
+015600*  ON EVERY CALL TO EXPAND A CUSTOMER'S SIBLING ACCOUNTS.  BOTH  *
+015700*  CONNECTORS ARE INPUT-ONLY, SO THERE IS NO WRITE CONTENTION -  *
+015800*  jcl/SOLDEBAT.jcl ASSIGNS CUSTMAST WITH DISP=SHR, WHICH IS     *
+015900*  WHAT MULTIPLE READ-ONLY OPENS OF THE SAME INDEXED DATASET     *
+016000*  REQUIRE.  THE REPEATED OPEN/CLOSE INSIDE SOLDE IS A KNOWN     *
+016100*  COST, ACCEPTED SO SOLDE CAN STAY A SINGLE CALLABLE UNIT USED  *
+016200*  UNCHANGED BY BOTH THE INTERACTIVE TELLER FLOW (HELLOWORLD)    *
+016300*  AND THIS BATCH DRIVER; SHARING ONE OPEN CONNECTOR ACROSS THE  *
+016400*  CALL BOUNDARY WOULD NEED A GLOBAL FILE CONNECTOR, WHICH IS    *
+016500*  NOT A TECHNIQUE USED ANYWHERE ELSE IN THIS SYSTEM.            *
+016600*----------------------------------------------------------------*
+016700 2000-PROCESS-PORTFOLIO.
+016800     read CUSTMAST-FILE next record
+016900         at end
+017000             set WS-CUSTMAST-EOF to true
+017100     end-read.
+017200     if WS-CUSTMAST-NOT-EOF
+017300         if CUST-NUMBER of CM-RECORD not = WS-LAST-CUST-NUMBER
+017400             move CUST-NUMBER of CM-RECORD to WS-LAST-CUST-NUMBER
+017500             call "SOLDE" using CM-RECORD
+017600             add 1 to WS-CUSTOMERS-PROCESSED
+017700             perform 8000-WRITE-CHECKPOINT
+017800                 thru 8000-EXIT
+017900         end-if
+018000     end-if.
+018100 2000-EXIT.
+018200     exit.
+018300
+018400*----------------------------------------------------------------*
+018500*  8000-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT RECORD SO A    *
+018600*  RESUBMIT AFTER AN ABEND KNOWS THE LAST CUSTOMER COMPLETED.    *
+018650*  CKPT-FILE IS ALREADY OPEN I-O AND POSITIONED ON THE ONE       *
+018660*  CHECKPOINT RECORD (1100-READ-CHECKPOINT READ IT ON STARTUP),  *
+018670*  SO THIS ONLY EVER REPLACES THAT SAME RECORD.                  *
+018700*----------------------------------------------------------------*
+018800 8000-WRITE-CHECKPOINT.
+019400     move WS-RUN-DATE to CK-RUN-DATE of CK-RECORD.
+019500     move WS-LAST-CUST-NUMBER to CK-LAST-CUST-NUMBER of CK-RECORD.
+019600     rewrite CK-RECORD.
+019700     if not WS-CKPT-OK
+019800         perform 9930-CKPT-WRITE-ERROR
+019900             thru 9930-EXIT
+020000     end-if.
+020200 8000-EXIT.
+020300     exit.
+020400
+020500*----------------------------------------------------------------*
+020600*  9999-TERMINATE - CLOSE THE PORTFOLIO AND MARK THE CHECKPOINT  *
+020700*  COMPLETE SO A SAME-DAY RESUBMIT DOES NOT REPROCESS ANYONE.    *
+020800*----------------------------------------------------------------*
+020900 9999-TERMINATE.
+021000     close CUSTMAST-FILE.
+021600     move WS-RUN-DATE to CK-RUN-DATE of CK-RECORD.
+021700     move high-values to CK-LAST-CUST-NUMBER of CK-RECORD.
+021800     rewrite CK-RECORD.
+021900     if not WS-CKPT-OK
+022000         perform 9930-CKPT-WRITE-ERROR
+022100             thru 9930-EXIT
+022200     end-if.
+022300     close CKPT-FILE.
+022400     display "SOLDEBAT - PORTFOLIO RUN COMPLETE - "
+022500         WS-CUSTOMERS-PROCESSED " CUSTOMER(S) PROCESSED.".
+022600 9999-EXIT.
+022700     exit.
+022800
+022900*----------------------------------------------------------------*
+023000*  9910-CUSTMAST-OPEN-ERROR - CANNOT RUN THE PORTFOLIO WITHOUT   *
+023100*  THE CUSTOMER MASTER; ABEND THE RUN.                           *
+023200*----------------------------------------------------------------*
+023300 9910-CUSTMAST-OPEN-ERROR.
+023400     display "SOLDEBAT - CANNOT OPEN CUSTMAST, STATUS="
+023500         WS-CUSTMAST-STATUS.
+023600     stop run.
+023700 9910-EXIT.
+023800     exit.
+023900
+024000*----------------------------------------------------------------*
+024100*  9920-CKPT-OPEN-ERROR - WITHOUT A CHECKPOINT FILE, AN ABEND    *
+024200*  PART WAY THROUGH THE PORTFOLIO COULD NOT BE RESUMED; ABEND    *
+024300*  RATHER THAN CONTINUE UNCHECKPOINTED.                          *
+024400*----------------------------------------------------------------*
+024500 9920-CKPT-OPEN-ERROR.
+024600     display "SOLDEBAT - CANNOT OPEN CKPTFILE, STATUS="
+024700         WS-CKPT-STATUS.
+024800     stop run.
+024900 9920-EXIT.
+025000     exit.
+025100
+025200*----------------------------------------------------------------*
+025300*  9930-CKPT-WRITE-ERROR - THE CHECKPOINT COULD NOT BE           *
+025400*  REWRITTEN; ABEND RATHER THAN LEAVE A STALE RESTART POINT.     *
+025500*----------------------------------------------------------------*
+025600 9930-CKPT-WRITE-ERROR.
+025700     display "SOLDEBAT - CANNOT WRITE CKPTFILE, STATUS="
+025800         WS-CKPT-STATUS.
+025900     stop run.
+026000 9930-EXIT.
+026100     exit.
