@@ -0,0 +1,38 @@
+//SOLDEBAT JOB (ACCTG),'AGENCE CENTRALE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  SOLDEBAT - OVERNIGHT PORTFOLIO BALANCE RUN.
+//*  DRIVES SOLDE ACROSS THE FULL CUSTOMER MASTER, PRODUCING THE
+//*  DAY'S STATEMENTS (STMTPRT) AND OVERDRAFT EXCEPTIONS (EXCPRPT).
+//*
+//*  RESTART: SOLDEBAT CHECKPOINTS ITSELF TO CKPTFILE AFTER EVERY
+//*  CUSTOMER.  IF THIS STEP ABENDS, RESUBMIT THE JOB UNCHANGED -
+//*  THE PROGRAM READS CKPTFILE ON STARTUP AND RESUMES WITH THE
+//*  NEXT CUSTOMER INSTEAD OF REPROCESSING THE WHOLE PORTFOLIO.
+//*  NO JCL-LEVEL RESTART PARAMETER IS NEEDED FOR THIS SINGLE-STEP
+//*  JOB.
+//*--------------------------------------------------------------*
+//*
+//*    MODIFICATION HISTORY
+//*      2020-03-09  APZ  INITIAL VERSION.
+//*      2020-04-06  APZ  CKPTFILE IS NOW OPENED I-O ONCE AND KEPT
+//*                       OPEN FOR THE WHOLE STEP, WITH EACH
+//*                       CUSTOMER'S CHECKPOINT WRITTEN BY REWRITE -
+//*                       DISP=MOD STILL COVERS THE FIRST-EVER RUN,
+//*                       WHERE CKPTFILE DOES NOT YET EXIST AND THE
+//*                       PROGRAM CREATES IT WITH OPEN OUTPUT.
+//*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SOLDEBAT
+//STEPLIB  DD DISP=SHR,DSN=AGENCE.BATCH.LOADLIB
+//CUSTMAST DD DISP=SHR,DSN=AGENCE.CUSTMAST.KSDS
+//TRANFILE DD DISP=SHR,DSN=AGENCE.TRANFILE.DAILY
+//STMTPRT  DD DISP=MOD,DSN=AGENCE.STMTPRT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE)
+//EXCPRPT  DD DISP=MOD,DSN=AGENCE.EXCPRPT.DAILY,
+//             SPACE=(CYL,(1,1),RLSE)
+//CKPTFILE DD DISP=(MOD,CATLG,CATLG),DSN=AGENCE.SOLDEBAT.CKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
