@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------*
+000200*  AUDITREC                                                      *
+000300*  AUTHOR      : APPEZ                                           *
+000400*  DATE-WRITTEN: 2019-11-08                                      *
+000500*----------------------------------------------------------------*
+000600*  RECORD LAYOUT FOR THE DAY'S REJECTED-INPUT AUDIT TRAIL.        
+000700*                                                                 
+000800*  EXPECTED USE :                                                 
+000900*      01  AR-RECORD.                                             
+001000*          COPY AUDITREC.                                         
+001100*----------------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                          *
+001300*    2019-11-08  APZ  INITIAL VERSION.                            
+001400*----------------------------------------------------------------*
+001500     05  AUDIT-DATE             pic 9(08).
+001600     05  AUDIT-TIME             pic 9(06).
+001700     05  AUDIT-REASON           pic x(30).
+001800     05  AUDIT-INPUT            pic x(20).
+001900     05  filler                 pic x(10).
