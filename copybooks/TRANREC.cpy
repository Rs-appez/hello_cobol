@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------*
+000200*  TRANREC                                                       *
+000300*  AUTHOR      : APPEZ                                           *
+000400*  DATE-WRITTEN: 2019-09-30                                      *
+000500*----------------------------------------------------------------*
+000600*  SHARED TRANSACTION DETAIL LAYOUT FOR THE DAILY LEDGER FILE.    
+000700*  ONE RECORD PER DEBIT OR CREDIT, SORTED BY ACCOUNT NUMBER.      
+000800*                                                                 
+000900*  EXPECTED USE :                                                 
+001000*      01  TR-RECORD.                                             
+001100*          COPY TRANREC.                                          
+001200*----------------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                          *
+001400*    2019-09-30  APZ  INITIAL VERSION.                            
+001500*----------------------------------------------------------------*
+001600     05  TRAN-ACCOUNT-NUMBER    pic x(10).
+001700     05  TRAN-DATE              pic 9(08).
+001800     05  TRAN-TYPE              pic x(01).
+001900         88  TRAN-DEBIT             value "D".
+002000         88  TRAN-CREDIT            value "C".
+002100     05  TRAN-AMOUNT            pic s9(9)v99 usage comp-3.
+002200     05  filler                 pic x(10).
