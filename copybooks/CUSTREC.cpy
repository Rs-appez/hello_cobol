@@ -0,0 +1,33 @@
+000100*----------------------------------------------------------------*
+000200*  CUSTREC                                                       *
+000300*  AUTHOR      : APPEZ                                           *
+000400*  DATE-WRITTEN: 2019-08-05                                      *
+000500*----------------------------------------------------------------*
+000600*  SHARED CUSTOMER / ACCOUNT FIELD LAYOUT.  COPIED UNDER A 01
+000700*  LEVEL SUPPLIED BY THE CALLING PROGRAM SO THE SAME FIELDS
+000800*  BACK EVERY CUSTOMER RECORD IN THE SYSTEM (FILE, LINKAGE OR
+000900*  WORKING-STORAGE) WITHOUT THE LAYOUT DRIFTING BETWEEN THEM.
+001000*
+001100*  EXPECTED USE :
+001200*      01  CM-RECORD.
+001300*          COPY CUSTREC.
+001400*----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                          *
+001600*    2019-08-05  APZ  INITIAL VERSION.
+001700*    2019-09-16  APZ  WIDENED CUST-BALANCE TO S9(9)V99 COMP-3 -
+001800*                     S9(4) COULD NOT HOLD A REAL ACCOUNT
+001900*                     BALANCE WITHOUT TRUNCATING.
+002000*    2020-01-20  APZ  ADDED CUST-NUMBER SO ONE CUSTOMER'S
+002100*                     SEVERAL ACCOUNTS CAN BE FOUND TOGETHER
+002200*                     ON CUSTMAST'S ALTERNATE KEY.
+002300*    2020-02-11  APZ  ADDED CUST-OVERDRAFT-LIMIT, THE AGREED
+002400*                     OVERDRAFT CEILING CHECKED AGAINST THE
+002500*                     COMPUTED BALANCE.
+002600*----------------------------------------------------------------*
+002700     05  CUST-ACCOUNT-NUMBER    pic x(10).
+002800     05  CUST-NUMBER            pic x(08).
+002900     05  CUST-NAME              pic x(20).
+003000     05  CUST-CURRENCY-CODE     pic x(03).
+003100     05  CUST-BALANCE           pic s9(9)v99 usage comp-3.
+003200     05  CUST-OVERDRAFT-LIMIT   pic s9(7)v99 usage comp-3.
+003300     05  filler                 pic x(03).
