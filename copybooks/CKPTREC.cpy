@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------*
+000200*  CKPTREC                                                       *
+000300*  AUTHOR      : APPEZ                                           *
+000400*  DATE-WRITTEN: 2020-03-09                                      *
+000500*----------------------------------------------------------------*
+000600*  SINGLE-RECORD CHECKPOINT LAYOUT FOR THE OVERNIGHT PORTFOLIO
+000700*  RUN (SOLDEBAT).  THE FILE HOLDS ONE RECORD, REWRITTEN AFTER
+000800*  EACH CUSTOMER COMPLETES, SO AN ABEND CAN BE FOLLOWED BY A
+000900*  PLAIN RESUBMIT OF THE SAME JOB INSTEAD OF A FULL RERUN.
+001000*
+001100*  EXPECTED USE :
+001200*      01  CK-RECORD.
+001300*          COPY CKPTREC.
+001400*----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                          *
+001600*    2020-03-09  APZ  INITIAL VERSION.
+001700*----------------------------------------------------------------*
+001800     05  CK-RUN-DATE             pic 9(08).
+001900     05  CK-LAST-CUST-NUMBER     pic x(08).
+002000     05  filler                  pic x(10).
