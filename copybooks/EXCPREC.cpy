@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------------*
+000200*  EXCPREC                                                       *
+000300*  AUTHOR      : APPEZ                                           *
+000400*  DATE-WRITTEN: 2020-02-11                                      *
+000500*----------------------------------------------------------------*
+000600*  ONE LINE PER ACCOUNT FLAGGED ON THE DAILY OVERDRAFT
+000700*  EXCEPTIONS REPORT - EITHER A STRAIGHT NEGATIVE BALANCE, ONE
+000800*  THAT HAS GONE PAST ITS AGREED OVERDRAFT LIMIT, OR ONE PRICED
+000900*  IN A CURRENCY CODE THAT CURRTAB DOES NOT RECOGNISE.
+001000*
+001100*  EXPECTED USE :
+001200*      01  EX-RECORD.
+001300*          COPY EXCPREC.
+001400*----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                          *
+001600*    2020-02-11  APZ  INITIAL VERSION.
+001700*    2020-03-23  APZ  ADDED EXCP-REASON SO THE REPORT SAYS WHY
+001800*                     THE ACCOUNT WAS FLAGGED, NOT JUST THAT IT
+001900*                     WAS.  CORRECTED THE RECORD LENGTH ON THE
+002000*                     FD, WHICH HAD BEEN MISCOUNTED.
+002100*    2020-04-06  APZ  EXCP-BALANCE AND EXCP-OVERDRAFT-LIMIT ARE
+002200*                     NOW SIGN-EDITED DISPLAY FIELDS INSTEAD OF
+002300*                     COMP-3 - EXCPRPT IS LINE SEQUENTIAL, WHICH
+002400*                     REJECTS THE PACKED-DECIMAL BYTES A COMP-3
+002500*                     FIELD WRITES.  RECORD LENGTH CORRECTED
+002600*                     AGAIN TO MATCH.
+002700*----------------------------------------------------------------*
+002800     05  EXCP-DATE               pic 9(08).
+002900     05  EXCP-ACCOUNT-NUMBER     pic x(10).
+003000     05  EXCP-CUST-NAME          pic x(20).
+003100     05  EXCP-CURRENCY-CODE      pic x(03).
+003200     05  EXCP-BALANCE            pic z(8)9,99-.
+003300     05  EXCP-OVERDRAFT-LIMIT    pic z(6)9,99-.
+003400     05  EXCP-REASON             pic x(20).
+003500     05  filler                  pic x(05).
