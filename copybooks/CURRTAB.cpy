@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------*
+000200*  CURRTAB                                                       *
+000300*  AUTHOR      : APPEZ                                           *
+000400*  DATE-WRITTEN: 2020-01-20                                      *
+000500*----------------------------------------------------------------*
+000600*  STATIC CURRENCY CONVERSION TABLE - RATE TO CONVERT ONE UNIT   *
+000700*  OF THE CODED CURRENCY INTO EUROS.  COPIED UNDER A 01 LEVEL
+000800*  SUPPLIED BY THE CALLING PROGRAM'S WORKING-STORAGE, IN THE
+000900*  SAME STYLE AS CUSTREC/TRANREC/AUDITREC.
+001000*
+001100*  EXPECTED USE :
+001200*      01  WS-CURR-TABLE.
+001300*          COPY CURRTAB.
+001400*----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                          *
+001600*    2020-01-20  APZ  INITIAL VERSION.
+001700*----------------------------------------------------------------*
+001800     05  CURR-TABLE-VALUES.
+001900         10  filler             pic x(11) value "EUR00100000".
+002000         10  filler             pic x(11) value "USD00092000".
+002100         10  filler             pic x(11) value "GBP00117000".
+002200         10  filler             pic x(11) value "CHF00104000".
+002300
+002400     05  CURR-TABLE redefines CURR-TABLE-VALUES.
+002500         10  CURR-ENTRY occurs 4 times indexed by CURR-IDX.
+002600             15  CURR-CODE          pic x(03).
+002700             15  CURR-RATE-TO-EUR   pic 9(03)v9(05).
