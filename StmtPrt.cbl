@@ -0,0 +1,187 @@
+000100 identification division.
+000200 program-id. STMTPRT.
+000300 author. Appez.
+000400 installation. AGENCE CENTRALE.
+000500 date-written. 2019-12-02.
+000600 date-compiled.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*    2019-12-02  APZ  INITIAL VERSION - FORMATS A CUSTOMER       *
+001000*                     RECORD INTO A PRINTED ACCOUNT STATEMENT    *
+001100*                     (PAGE HEADERS, BALANCE LINE, STATEMENT     *
+001200*                     DATE) INSTEAD OF A SCREEN DISPLAY. CALLED  *
+001300*                     BY SOLDE FOR EACH ACCOUNT PROCESSED.       *
+001400*    2020-03-23  APZ  ADDED DECIMAL-POINT IS COMMA - WITHOUT IT  *
+001500*                     THE EDITED PICTURE ON WS-DL-BALANCE HAS NO *
+001600*                     DECIMAL POINT AT ALL AND PRINTS THE        *
+001700*                     BALANCE SHIFTED TWO PLACES.  ALSO CHECKS   *
+001800*                     THE PRINT FILE'S STATUS AFTER OPEN AND     *
+001900*                     AFTER EVERY WRITE.                         *
+001950*    2020-04-06  APZ  ADDED A DEVISE (CURRENCY) COLUMN - SINCE   *
+001960*                     SOLDE STARTED PRICING SEVERAL CURRENCIES   *
+001970*                     PER CUSTOMER, TWO ACCOUNTS THAT DIFFERED   *
+001980*                     ONLY BY CURRENCY PRINTED IDENTICAL LINES.  *
+001985*    2020-04-13  APZ  WIDENED WS-DL-BALANCE TO Z(8)9,99- - IT    *
+001986*                     ONLY HELD 8 INTEGER DIGITS AGAINST A       *
+001987*                     9-DIGIT SOURCE BALANCE, SO A REAL ACCOUNT  *
+001988*                     COULD PRINT WITH ITS HIGH-ORDER DIGIT      *
+001989*                     TRUNCATED.  WS-DETAIL-LINE'S FILLER        *
+001990*                     SHRANK BY ONE BYTE TO KEEP PRINT-LINE AT   *
+001991*                     80 CHARACTERS.                             *
+002000*----------------------------------------------------------------*
+002100
+002200 environment division.
+002300 configuration section.
+002400 special-names.
+002500     decimal-point is comma.
+002600
+002700 input-output section.
+002800 file-control.
+002900     select PRINT-FILE assign to "STMTPRT"
+003000         organization is line sequential
+003100         file status is WS-PRINT-STATUS.
+003200
+003300 data division.
+003400 file section.
+003500 fd  PRINT-FILE
+003600     label records are omitted
+003700     record contains 80 characters.
+003800 01  PRINT-LINE                 pic x(80).
+003900
+004000 working-storage section.
+004100 01  WS-PRINT-STATUS            pic x(02).
+004200     88  WS-PRINT-OK                value "00".
+004300
+004400 01  WS-STATEMENT-DATE          pic 9(08).
+004500 01  WS-STATEMENT-DATE-EDITED   pic 99/99/9999.
+004600
+004700 01  WS-HEADING-1.
+004800     05  filler                 pic x(23) value spaces.
+004900     05  filler                 pic x(34)
+005000         value "AGENCE CENTRALE - RELEVE DE COMPTE".
+005100     05  filler                 pic x(23) value spaces.
+005200
+005300 01  WS-HEADING-2.
+005400     05  filler                 pic x(10) value "Date : ".
+005500     05  WS-H2-DATE             pic x(10).
+005600     05  filler                 pic x(60) value spaces.
+005700
+005800 01  WS-HEADING-3.
+005900     05  filler          pic x(20) value "Nom du client".
+006000     05  filler          pic x(20) value "No de compte".
+006050     05  filler          pic x(10) value "Devise".
+006100     05  filler          pic x(30) value "Solde".
+006300
+006400 01  WS-DETAIL-LINE.
+006500     05  WS-DL-CUST-NAME        pic x(20).
+006600     05  WS-DL-ACCOUNT-NUMBER   pic x(20).
+006650     05  WS-DL-CURRENCY         pic x(10).
+006700     05  WS-DL-BALANCE          pic z(8)9,99-.
+006800     05  filler                 pic x(17) value spaces.
+006900
+007000 linkage section.
+007100 01  LK-CUST-RECORD.
+007200     copy CUSTREC.
+007300
+007400 procedure division using LK-CUST-RECORD.
+007500 0000-MAINLINE.
+007600     perform 1000-INITIALIZE
+007700         thru 1000-EXIT.
+007800     perform 2000-PRINT-HEADERS
+007900         thru 2000-EXIT.
+008000     perform 3000-PRINT-DETAIL-LINE
+008100         thru 3000-EXIT.
+008200     perform 9999-TERMINATE
+008300         thru 9999-EXIT.
+008400     goback.
+008500
+008600*----------------------------------------------------------------*
+008700*  1000-INITIALIZE - OPEN THE PRINT FILE AND GET THE STATEMENT   *
+008800*  DATE. EXTEND SO EACH CALL ADDS A STATEMENT TO THE DAY'S FILE. *
+008900*----------------------------------------------------------------*
+009000 1000-INITIALIZE.
+009100     open extend PRINT-FILE.
+009200     if not WS-PRINT-OK
+009300         perform 9900-PRINT-OPEN-ERROR
+009400             thru 9900-EXIT
+009500     end-if.
+009600     accept WS-STATEMENT-DATE from date yyyymmdd.
+009700     move WS-STATEMENT-DATE to WS-STATEMENT-DATE-EDITED.
+009800     move WS-STATEMENT-DATE-EDITED to WS-H2-DATE.
+009900 1000-EXIT.
+010000     exit.
+010100
+010200*----------------------------------------------------------------*
+010300*  2000-PRINT-HEADERS - WRITE THE PAGE HEADERS FOR THIS          *
+010400*  STATEMENT.                                                    *
+010500*----------------------------------------------------------------*
+010600 2000-PRINT-HEADERS.
+010700     move WS-HEADING-1 to PRINT-LINE.
+010800     write PRINT-LINE after advancing page.
+010900     if not WS-PRINT-OK
+011000         perform 9910-PRINT-WRITE-ERROR
+011100             thru 9910-EXIT
+011200     end-if.
+011300     move WS-HEADING-2 to PRINT-LINE.
+011400     write PRINT-LINE after advancing 2 lines.
+011500     if not WS-PRINT-OK
+011600         perform 9910-PRINT-WRITE-ERROR
+011700             thru 9910-EXIT
+011800     end-if.
+011900     move WS-HEADING-3 to PRINT-LINE.
+012000     write PRINT-LINE after advancing 2 lines.
+012100     if not WS-PRINT-OK
+012200         perform 9910-PRINT-WRITE-ERROR
+012300             thru 9910-EXIT
+012400     end-if.
+012500 2000-EXIT.
+012600     exit.
+012700
+012800*----------------------------------------------------------------*
+012900*  3000-PRINT-DETAIL-LINE - WRITE THE CUSTOMER NAME, ACCOUNT     *
+013000*  NUMBER AND BALANCE PASSED BY THE CALLER.                      *
+013100*----------------------------------------------------------------*
+013200 3000-PRINT-DETAIL-LINE.
+013300     move CUST-NAME of LK-CUST-RECORD to WS-DL-CUST-NAME.
+013400     move CUST-ACCOUNT-NUMBER of LK-CUST-RECORD
+013500         to WS-DL-ACCOUNT-NUMBER.
+013550     move CUST-CURRENCY-CODE of LK-CUST-RECORD to WS-DL-CURRENCY.
+013600     move CUST-BALANCE of LK-CUST-RECORD to WS-DL-BALANCE.
+013700     move WS-DETAIL-LINE to PRINT-LINE.
+013800     write PRINT-LINE after advancing 1 line.
+013900     if not WS-PRINT-OK
+014000         perform 9910-PRINT-WRITE-ERROR
+014100             thru 9910-EXIT
+014200     end-if.
+014300 3000-EXIT.
+014400     exit.
+014500
+014600*----------------------------------------------------------------*
+014700*  9999-TERMINATE - CLOSE THE PRINT FILE BEFORE RETURNING.       *
+014800*----------------------------------------------------------------*
+014900 9999-TERMINATE.
+015000     close PRINT-FILE.
+015100 9999-EXIT.
+015200     exit.
+015300
+015400*----------------------------------------------------------------*
+015500*  9900-PRINT-OPEN-ERROR - THE STATEMENT CANNOT BE PRINTED       *
+015600*  WITHOUT ITS OUTPUT FILE; ABEND THE RUN.                       *
+015700*----------------------------------------------------------------*
+015800 9900-PRINT-OPEN-ERROR.
+015900     display "STMTPRT - CANNOT OPEN STMTPRT, STATUS="
+016000         WS-PRINT-STATUS.
+016100     stop run.
+016200 9900-EXIT.
+016300     exit.
+016400
+016500*----------------------------------------------------------------*
+016600*  9910-PRINT-WRITE-ERROR - A LINE COULD NOT BE WRITTEN TO THE   *
+016700*  STATEMENT; ABEND RATHER THAN LEAVE A PARTIAL STATEMENT.       *
+016800*----------------------------------------------------------------*
+016900 9910-PRINT-WRITE-ERROR.
+017000     display "STMTPRT - CANNOT WRITE STMTPRT, STATUS="
+017100         WS-PRINT-STATUS.
+017200     stop run.
+017300 9910-EXIT.
+017400     exit.
