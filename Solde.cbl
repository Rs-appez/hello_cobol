@@ -1,13 +1,443 @@
-       identification division.
-         program-id. Solde.
-         author. "Appez".
-
-       data division.
-        working-storage section.
-        01 solde pic s9(4).
-
-        procedure division.
-           move +1698 to solde.
-           display "Votre solde est de " solde " euros.".
-           stop run.
-
+000100 identification division.
+000200 program-id. SOLDE.
+000300 author. Appez.
+000400 installation. AGENCE CENTRALE.
+000500 date-written. 2019-03-11.
+000600 date-compiled.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*    2019-03-11  APZ  INITIAL VERSION - DEMO CONSTANT BALANCE.   *
+001000*    2019-06-04  APZ  READ REAL BALANCE FROM CUSTOMER MASTER     *
+001100*                     FILE (CUSTMAST) KEYED BY ACCOUNT NUMBER    *
+001200*                     INSTEAD OF DISPLAYING A HARDCODED VALUE.   *
+001300*    2019-07-22  APZ  TURNED INTO A SUBPROGRAM CALLED FROM       *
+001400*                     HELLOWORLD - THE ACCOUNT NUMBER AND THE    *
+001500*                     CUSTOMER NAME NOW ARRIVE VIA THE LINKAGE   *
+001600*                     SECTION INSTEAD OF BEING ACCEPTED HERE.    *
+001700*    2019-08-05  APZ  MASTER RECORD AND LINKAGE RECORD NOW BOTH  *
+001800*                     BUILT FROM THE SHARED CUSTREC COPYBOOK.    *
+001900*    2019-09-16  APZ  SOLDE WIDENED TO S9(9)V99 TO MATCH THE     *
+002000*                     WIDENED CUST-BALANCE - S9(4) OVERFLOWED    *
+002100*                     ON REAL ACCOUNT VALUES.                    *
+002200*    2019-09-30  APZ  CUST-BALANCE IS NOW TREATED AS THE OPENING *
+002300*                     BALANCE - THE DISPLAYED SOLDE IS COMPUTED  *
+002400*                     BY ACCUMULATING THE DAY'S TRANFILE DEBITS  *
+002500*                     AND CREDITS AGAINST IT.                    *
+002600*    2019-12-02  APZ  CALLS STMTPRT TO PRODUCE A PRINTED         *
+002700*                     STATEMENT FOR EACH ACCOUNT IN ADDITION TO  *
+002800*                     THE CONSOLE GREETING.                      *
+002900*    2020-01-20  APZ  LOOPS OVER EVERY ACCOUNT HELD BY THE       *
+003000*                     CUSTOMER (CUSTMAST ALTERNATE KEY ON        *
+003100*                     CUST-NUMBER) AND PRICES EACH ONE IN EUR    *
+003200*                     VIA CURRTAB.  THE TRANFILE SCAN CAN NO     *
+003300*                     LONGER ASSUME A SINGLE FORWARD PASS ONCE   *
+003400*                     SEVERAL ACCOUNTS ARE IN PLAY, SO IT NOW    *
+003500*                     REWINDS AND RESCANS THE LEDGER ONCE PER    *
+003600*                     ACCOUNT INSTEAD OF READING AHEAD ONCE.     *
+003700*    2020-02-11  APZ  ACCOUNTS THAT ARE NEGATIVE OR PAST THEIR   *
+003800*                     AGREED OVERDRAFT LIMIT NO LONGER APPEAR    *
+003900*                     ON THE CONSOLE OR THE STATEMENT - THEY ARE *
+004000*                     WRITTEN INSTEAD TO THE DAILY OVERDRAFT     *
+004100*                     EXCEPTIONS REPORT (EXCPRPT).               *
+004200*    2020-03-23  APZ  EX-RECORD IS NOW INITIALIZED BEFORE USE SO *
+004300*                     ITS TRAILING FILLER DOES NOT REACH EXCPRPT *
+004400*                     AS LOW-VALUES (LINE SEQUENTIAL REJECTS     *
+004500*                     UNPRINTABLE BYTES).  AN UNRECOGNISED       *
+004600*                     CURRENCY CODE NOW ALSO ROUTES TO EXCPRPT   *
+004700*                     INSTEAD OF BEING SILENTLY PRICED AS EUR.   *
+004800*                     A FLAGGED ACCOUNT (OVERDRAWN OR UNKNOWN    *
+004900*                     CURRENCY) STILL GETS A ONE-LINE CONSOLE    *
+005000*                     MESSAGE POINTING THE TELLER AT EXCPRPT     *
+005100*                     RATHER THAN NO OUTPUT AT ALL.  FILE OPENS  *
+005200*                     AND THE EXCPRPT WRITE NOW CHECK THEIR      *
+005300*                     FILE STATUS AND ABEND ON FAILURE.          *
+005350*    2020-04-06  APZ  EXCPREC'S EXCP-BALANCE AND EXCP-OVERDRAFT- *
+005360*                     LIMIT ARE NOW SIGN-EDITED DISPLAY FIELDS,  *
+005370*                     NOT COMP-3 - EXCPRPT IS LINE SEQUENTIAL,   *
+005380*                     WHICH REJECTS THE PACKED-DECIMAL BYTES A   *
+005390*                     COMP-3 FIELD WRITES (FILE STATUS 71).      *
+005395*                     EXCEPTION-FILE'S FD IS WIDENED TO MATCH.   *
+005400*----------------------------------------------------------------*
+005500
+005600 environment division.
+005700 configuration section.
+005800 special-names.
+005900     decimal-point is comma.
+006000
+006100 input-output section.
+006200 file-control.
+006300     select CUSTMAST-FILE assign to "CUSTMAST"
+006400         organization is indexed
+006500         access mode is dynamic
+006600         record key is CUST-ACCOUNT-NUMBER
+006700         alternate record key is CUST-NUMBER
+006800             with duplicates
+006900         file status is WS-CUSTMAST-STATUS.
+007000
+007100     select TRANFILE-FILE assign to "TRANFILE"
+007200         organization is sequential
+007300         access mode is sequential
+007400         file status is WS-TRANFILE-STATUS.
+007500
+007600     select EXCEPTION-FILE assign to "EXCPRPT"
+007700         organization is line sequential
+007800         file status is WS-EXCEPTION-STATUS.
+007900
+008000 data division.
+008100 file section.
+008200 fd  CUSTMAST-FILE
+008300     label records are standard
+008400     record contains 55 characters.
+008500 01  CM-RECORD.
+008600     copy CUSTREC.
+008700
+008800 fd  TRANFILE-FILE
+008900     label records are standard
+009000     record contains 35 characters.
+009100 01  TR-RECORD.
+009200     copy TRANREC.
+009300
+009400 fd  EXCEPTION-FILE
+009500     label records are omitted
+009600     record contains 90 characters.
+009700 01  EX-RECORD.
+009800     copy EXCPREC.
+009900
+010000 working-storage section.
+010100 01  WS-CUSTMAST-STATUS         pic x(02).
+010200     88  WS-CUSTMAST-OK             value "00".
+010300     88  WS-CUSTMAST-NOT-FOUND      value "23".
+010400
+010500 01  WS-TRANFILE-STATUS         pic x(02).
+010600     88  WS-TRANFILE-OK             value "00".
+010700     88  WS-TRANFILE-EOF            value "10".
+010800
+010900 01  WS-EXCEPTION-STATUS        pic x(02).
+011000     88  WS-EXCEPTION-OK            value "00".
+011100
+011200 01  WS-SWITCHES.
+011300     05  WS-ACCOUNT-FOUND-SW    pic x(01).
+011400         88  WS-ACCOUNT-FOUND       value "Y".
+011500         88  WS-ACCOUNT-NOT-FOUND   value "N".
+011600     05  WS-TRAN-EOF-SW         pic x(01).
+011700         88  WS-TRAN-EOF            value "Y".
+011800         88  WS-TRAN-NOT-EOF        value "N".
+011900     05  WS-MORE-ACCOUNTS-SW    pic x(01).
+012000         88  WS-MORE-ACCOUNTS       value "Y".
+012100         88  WS-NO-MORE-ACCOUNTS    value "N".
+012200     05  WS-OVERDRAFT-SW        pic x(01).
+012300         88  WS-ACCOUNT-OVERDRAWN   value "Y".
+012400         88  WS-ACCOUNT-IN-ORDER    value "N".
+012500     05  WS-CURRENCY-SW         pic x(01).
+012600         88  WS-CURRENCY-FOUND      value "Y".
+012700         88  WS-CURRENCY-NOT-FOUND  value "N".
+012800
+012900 01  WS-TARGET-CUST-NUMBER      pic x(08).
+013000 01  WS-RUNNING-BALANCE         pic s9(9)v99 usage comp-3.
+013100 01  WS-BALANCE-EUR             pic s9(9)v99 usage comp-3.
+013200 01  WS-EXCEPTION-DATE          pic 9(08).
+013300 01  WS-EXCEPTION-REASON        pic x(20).
+013400 01  solde                      pic s9(9)v99 usage comp-3.
+013500
+013600 01  WS-CURR-TABLE.
+013700     copy CURRTAB.
+013800
+013900 01  WS-STMT-RECORD.
+014000     copy CUSTREC.
+014100
+014200 linkage section.
+014300 01  LK-CUST-RECORD.
+014400     copy CUSTREC.
+014500
+014600 procedure division using LK-CUST-RECORD.
+014700 0000-MAINLINE.
+014800     perform 1000-INITIALIZE
+014900         thru 1000-EXIT.
+015000     perform 2000-PROCESS-CUSTOMER-ACCOUNTS
+015100         thru 2000-EXIT.
+015200     perform 9999-TERMINATE
+015300         thru 9999-EXIT.
+015400     goback.
+015500
+015600*----------------------------------------------------------------*
+015700*  1000-INITIALIZE - OPEN THE CUSTOMER MASTER AND THE DAILY       
+015800*  EXCEPTIONS REPORT.                                             
+015900*----------------------------------------------------------------*
+016000 1000-INITIALIZE.
+016100     set WS-ACCOUNT-NOT-FOUND to true.
+016200     open input CUSTMAST-FILE.
+016300     if not WS-CUSTMAST-OK
+016400         perform 9910-CUSTMAST-OPEN-ERROR
+016500             thru 9910-EXIT
+016600     end-if.
+016700     open extend EXCEPTION-FILE.
+016800     if not WS-EXCEPTION-OK
+016900         perform 9920-EXCEPTION-OPEN-ERROR
+017000             thru 9920-EXIT
+017100     end-if.
+017200     accept WS-EXCEPTION-DATE from date yyyymmdd.
+017300 1000-EXIT.
+017400     exit.
+017500
+017600*----------------------------------------------------------------*
+017700*  2000-PROCESS-CUSTOMER-ACCOUNTS - LOCATE THE ACCOUNT PASSED     
+017800*  BY THE CALLER, THEN STEP THROUGH EVERY ACCOUNT HELD BY THAT    
+017900*  CUSTOMER (CUST-NUMBER ALTERNATE KEY) PRINTING A BALANCE LINE   
+018000*  FOR EACH ONE.                                                  
+018100*----------------------------------------------------------------*
+018200 2000-PROCESS-CUSTOMER-ACCOUNTS.
+018300     move CUST-ACCOUNT-NUMBER of LK-CUST-RECORD
+018400         to CUST-ACCOUNT-NUMBER of CM-RECORD.
+018500     read CUSTMAST-FILE
+018600         invalid key
+018700             set WS-ACCOUNT-NOT-FOUND to true
+018800         not invalid key
+018900             set WS-ACCOUNT-FOUND to true
+019000     end-read.
+019100     if WS-ACCOUNT-FOUND
+019200         move CUST-NUMBER of CM-RECORD to WS-TARGET-CUST-NUMBER
+019300         set WS-MORE-ACCOUNTS to true
+019400         start CUSTMAST-FILE key is = CUST-NUMBER of CM-RECORD
+019500             invalid key
+019600                 set WS-NO-MORE-ACCOUNTS to true
+019700         end-start
+019800         perform 2100-PROCESS-ONE-ACCOUNT
+019900             thru 2100-EXIT
+020000             until WS-NO-MORE-ACCOUNTS
+020100     else
+020200         display "Bonjour " CUST-NAME of LK-CUST-RECORD
+020300             ", le compte " CUST-ACCOUNT-NUMBER of LK-CUST-RECORD
+020400             " est inconnu."
+020500     end-if.
+020600 2000-EXIT.
+020700     exit.
+020800
+020900*----------------------------------------------------------------*
+021000*  2100-PROCESS-ONE-ACCOUNT - READ THE NEXT ACCOUNT ON THE       *
+021100*  ALTERNATE KEY; STOP AS SOON AS IT BELONGS TO ANOTHER          *
+021200*  CUSTOMER, OTHERWISE PRICE IT, CHECK ITS CURRENCY AND ITS      *
+021300*  OVERDRAFT LIMIT, AND ROUTE IT TO THE STATEMENT OR THE         *
+021400*  EXCEPTIONS REPORT.                                            *
+021500*----------------------------------------------------------------*
+021600 2100-PROCESS-ONE-ACCOUNT.
+021700     read CUSTMAST-FILE next record
+021800         at end
+021900             set WS-NO-MORE-ACCOUNTS to true
+022000     end-read.
+022100     if WS-MORE-ACCOUNTS
+022200         if CUST-NUMBER of CM-RECORD not = WS-TARGET-CUST-NUMBER
+022300             set WS-NO-MORE-ACCOUNTS to true
+022400         else
+022500             perform 2200-COMPUTE-ACCOUNT-BALANCE
+022600                 thru 2200-EXIT
+022700             perform 2300-CONVERT-TO-EUR
+022800                 thru 2300-EXIT
+022900             perform 2500-CHECK-OVERDRAFT-LIMIT
+023000                 thru 2500-EXIT
+023100             evaluate true
+023200                 when WS-CURRENCY-NOT-FOUND
+023300                     move "DEVISE INCONNUE"
+023400                         to WS-EXCEPTION-REASON
+023500                     perform 2600-WRITE-EXCEPTION
+023600                         thru 2600-EXIT
+023700                 when WS-ACCOUNT-OVERDRAWN
+023800                     move "SOLDE EN DEPASSEMENT"
+023900                         to WS-EXCEPTION-REASON
+024000                     perform 2600-WRITE-EXCEPTION
+024100                         thru 2600-EXIT
+024200                 when other
+024300                     perform 2400-DISPLAY-AND-PRINT
+024400                         thru 2400-EXIT
+024500             end-evaluate
+024600         end-if
+024700     end-if.
+024800 2100-EXIT.
+024900     exit.
+025000
+025100*----------------------------------------------------------------*
+025200*  2200-COMPUTE-ACCOUNT-BALANCE - RESCAN THE TRANSACTION LEDGER  *
+025300*  FROM ITS START AND ROLL THE OPENING BALANCE FORWARD THROUGH    
+025400*  THE ENTRIES THAT BELONG TO THIS ACCOUNT.                       
+025500*----------------------------------------------------------------*
+025600 2200-COMPUTE-ACCOUNT-BALANCE.
+025700     move CUST-BALANCE of CM-RECORD to WS-RUNNING-BALANCE.
+025800     open input TRANFILE-FILE.
+025900     if not WS-TRANFILE-OK
+026000         perform 9930-TRANFILE-OPEN-ERROR
+026100             thru 9930-EXIT
+026200     end-if.
+026300     set WS-TRAN-NOT-EOF to true.
+026400     perform 2210-SCAN-ONE-TRANSACTION
+026500         thru 2210-EXIT
+026600         until WS-TRAN-EOF.
+026700     close TRANFILE-FILE.
+026800     move WS-RUNNING-BALANCE to solde.
+026900 2200-EXIT.
+027000     exit.
+027100
+027200*----------------------------------------------------------------*
+027300*  2210-SCAN-ONE-TRANSACTION - READ ONE LEDGER ENTRY; APPLY IT   *
+027400*  TO THE RUNNING BALANCE WHEN IT MATCHES THE CURRENT ACCOUNT.    
+027500*----------------------------------------------------------------*
+027600 2210-SCAN-ONE-TRANSACTION.
+027700     read TRANFILE-FILE
+027800         at end
+027900             set WS-TRAN-EOF to true
+028000         not at end
+028100             if TRAN-ACCOUNT-NUMBER of TR-RECORD
+028200                = CUST-ACCOUNT-NUMBER of CM-RECORD
+028300                 evaluate true
+028400                     when TRAN-CREDIT of TR-RECORD
+028500                         add TRAN-AMOUNT of TR-RECORD
+028600                             to WS-RUNNING-BALANCE
+028700                     when TRAN-DEBIT of TR-RECORD
+028800                         subtract TRAN-AMOUNT of TR-RECORD
+028900                             from WS-RUNNING-BALANCE
+029000                 end-evaluate
+029100             end-if
+029200     end-read.
+029300 2210-EXIT.
+029400     exit.
+029500
+029600*----------------------------------------------------------------*
+029700*  2300-CONVERT-TO-EUR - PRICE THE ACCOUNT'S BALANCE IN EUROS    *
+029800*  USING THE CURRTAB RATE FOR ITS CURRENCY CODE.  AN UNKNOWN     *
+029900*  CURRENCY CODE IS LEFT UNPRICED (ZERO) AND FLAGGED VIA          
+030000*  WS-CURRENCY-NOT-FOUND SO THE CALLER ROUTES IT TO EXCPRPT       
+030100*  INSTEAD OF SHOWING A WRONG EUR FIGURE.                         
+030200*----------------------------------------------------------------*
+030300 2300-CONVERT-TO-EUR.
+030400     set WS-CURRENCY-FOUND to true.
+030500     set CURR-IDX to 1.
+030600     search CURR-ENTRY
+030700         at end
+030800             set WS-CURRENCY-NOT-FOUND to true
+030900         when CURR-CODE (CURR-IDX)
+031000              = CUST-CURRENCY-CODE of CM-RECORD
+031100             continue
+031200     end-search.
+031300     if WS-CURRENCY-FOUND
+031400         compute WS-BALANCE-EUR
+031500             = solde * CURR-RATE-TO-EUR (CURR-IDX)
+031600     else
+031700         move zero to WS-BALANCE-EUR
+031800     end-if.
+031900 2300-EXIT.
+032000     exit.
+032100
+032200*----------------------------------------------------------------*
+032300*  2400-DISPLAY-AND-PRINT - SHOW THE BALANCE LINE FOR THIS       *
+032400*  ACCOUNT AND HAND IT OFF TO STMTPRT.                            
+032500*----------------------------------------------------------------*
+032600 2400-DISPLAY-AND-PRINT.
+032700     display "Bonjour " CUST-NAME of LK-CUST-RECORD
+032800         ", compte " CUST-ACCOUNT-NUMBER of CM-RECORD
+032900         " : " solde " " CUST-CURRENCY-CODE of CM-RECORD
+033000         " (soit " WS-BALANCE-EUR " EUR).".
+033100     move CUST-ACCOUNT-NUMBER of CM-RECORD
+033200         to CUST-ACCOUNT-NUMBER of WS-STMT-RECORD.
+033300     move CUST-NAME of LK-CUST-RECORD
+033400         to CUST-NAME of WS-STMT-RECORD.
+033500     move CUST-CURRENCY-CODE of CM-RECORD
+033600         to CUST-CURRENCY-CODE of WS-STMT-RECORD.
+033700     move solde to CUST-BALANCE of WS-STMT-RECORD.
+033800     call "STMTPRT" using WS-STMT-RECORD.
+033900 2400-EXIT.
+034000     exit.
+034100
+034200*----------------------------------------------------------------*
+034300*  2500-CHECK-OVERDRAFT-LIMIT - AN ACCOUNT IS OVERDRAWN WHEN ITS  
+034400*  BALANCE HAS GONE PAST ITS AGREED OVERDRAFT LIMIT (A NEGATIVE   
+034500*  BALANCE WITH NO AGREED LIMIT IS SIMPLY LIMIT ZERO).            
+034600*----------------------------------------------------------------*
+034700 2500-CHECK-OVERDRAFT-LIMIT.
+034800     set WS-ACCOUNT-IN-ORDER to true.
+034900     if solde < 0
+035000         if (0 - solde) > CUST-OVERDRAFT-LIMIT of CM-RECORD
+035100             set WS-ACCOUNT-OVERDRAWN to true
+035200         end-if
+035300     end-if.
+035400 2500-EXIT.
+035500     exit.
+035600
+035700*----------------------------------------------------------------*
+035800*  2600-WRITE-EXCEPTION - RECORD A FLAGGED ACCOUNT ON THE DAILY  *
+035900*  OVERDRAFT EXCEPTIONS REPORT IN PLACE OF THE NORMAL OUTPUT, AND 
+036000*  LEAVE THE TELLER A ONE-LINE POINTER TO IT ON THE CONSOLE.      
+036100*----------------------------------------------------------------*
+036200 2600-WRITE-EXCEPTION.
+036300     initialize EX-RECORD.
+036400     move WS-EXCEPTION-DATE to EXCP-DATE of EX-RECORD.
+036500     move CUST-ACCOUNT-NUMBER of CM-RECORD
+036600         to EXCP-ACCOUNT-NUMBER of EX-RECORD.
+036700     move CUST-NAME of LK-CUST-RECORD
+036800         to EXCP-CUST-NAME of EX-RECORD.
+036900     move CUST-CURRENCY-CODE of CM-RECORD
+037000         to EXCP-CURRENCY-CODE of EX-RECORD.
+037100     move solde to EXCP-BALANCE of EX-RECORD.
+037200     move CUST-OVERDRAFT-LIMIT of CM-RECORD
+037300         to EXCP-OVERDRAFT-LIMIT of EX-RECORD.
+037400     move WS-EXCEPTION-REASON to EXCP-REASON of EX-RECORD.
+037500     write EX-RECORD.
+037600     if not WS-EXCEPTION-OK
+037700         perform 9940-EXCEPTION-WRITE-ERROR
+037800             thru 9940-EXIT
+037900     end-if.
+038000     display "Bonjour " CUST-NAME of LK-CUST-RECORD
+038100         ", compte " CUST-ACCOUNT-NUMBER of CM-RECORD
+038200         " : voir EXCPRPT (" WS-EXCEPTION-REASON ").".
+038300 2600-EXIT.
+038400     exit.
+038500
+038600*----------------------------------------------------------------*
+038700*  9999-TERMINATE - CLOSE FILES BEFORE RETURNING TO THE CALLER.  *
+038800*----------------------------------------------------------------*
+038900 9999-TERMINATE.
+039000     close CUSTMAST-FILE.
+039100     close EXCEPTION-FILE.
+039200 9999-EXIT.
+039300     exit.
+039400
+039500*----------------------------------------------------------------*
+039600*  9910-CUSTMAST-OPEN-ERROR - CANNOT DO ANYTHING USEFUL WITHOUT  *
+039700*  THE CUSTOMER MASTER; ABEND THE RUN.                            
+039800*----------------------------------------------------------------*
+039900 9910-CUSTMAST-OPEN-ERROR.
+040000     display "SOLDE - CANNOT OPEN CUSTMAST, STATUS="
+040100         WS-CUSTMAST-STATUS.
+040200     stop run.
+040300 9910-EXIT.
+040400     exit.
+040500
+040600*----------------------------------------------------------------*
+040700*  9920-EXCEPTION-OPEN-ERROR - THE EXCEPTIONS REPORT COULD NOT   *
+040800*  BE OPENED; ABEND RATHER THAN RISK LOSING FLAGGED ACCOUNTS.     
+040900*----------------------------------------------------------------*
+041000 9920-EXCEPTION-OPEN-ERROR.
+041100     display "SOLDE - CANNOT OPEN EXCPRPT, STATUS="
+041200         WS-EXCEPTION-STATUS.
+041300     stop run.
+041400 9920-EXIT.
+041500     exit.
+041600
+041700*----------------------------------------------------------------*
+041800*  9930-TRANFILE-OPEN-ERROR - CANNOT COMPUTE A BALANCE WITHOUT   *
+041900*  THE LEDGER; ABEND THE RUN.                                     
+042000*----------------------------------------------------------------*
+042100 9930-TRANFILE-OPEN-ERROR.
+042200     display "SOLDE - CANNOT OPEN TRANFILE, STATUS="
+042300         WS-TRANFILE-STATUS.
+042400     stop run.
+042500 9930-EXIT.
+042600     exit.
+042700
+042800*----------------------------------------------------------------*
+042900*  9940-EXCEPTION-WRITE-ERROR - A FLAGGED ACCOUNT COULD NOT BE   *
+043000*  WRITTEN TO EXCPRPT; ABEND RATHER THAN LOSE IT SILENTLY.        
+043100*----------------------------------------------------------------*
+043200 9940-EXCEPTION-WRITE-ERROR.
+043300     display "SOLDE - CANNOT WRITE EXCPRPT, STATUS="
+043400         WS-EXCEPTION-STATUS.
+043500     stop run.
+043600 9940-EXIT.
+043700     exit.
