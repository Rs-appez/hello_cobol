@@ -1,16 +1,186 @@
-       identification division.
-       program-id. HelloWorld.
-       author. "Appez".
-       
-       data division.
-       working-storage section.
-       01 WS-NOM PIC X(20).
-
-       procedure division.
-           display "Bienvenue.".
-           display "Quel est ton nom ?".
-           accept WS-NOM.
-           display "Bonjour " WS-NOM.
-
-           stop run.
-
+000100 identification division.
+000200 program-id. HELLOWORLD.
+000300 author. Appez.
+000400 installation. AGENCE CENTRALE.
+000500 date-written. 2018-11-02.
+000600 date-compiled.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*    2018-11-02  APZ  INITIAL VERSION - GREETS THE CUSTOMER BY   *
+001000*                     NAME AND STOPS.                            *
+001100*    2019-07-22  APZ  ALSO ASKS FOR THE ACCOUNT NUMBER AND CALLS *
+001200*                     SOLDE SO THE TELLER GETS THE GREETING AND  *
+001300*                     THE BALANCE IN ONE PASS.                   *
+001400*    2019-08-05  APZ  CUSTOMER DATA NOW HELD IN THE SHARED       *
+001500*                     CUSTREC LAYOUT INSTEAD OF LOCAL WS-NOM.    *
+001600*    2019-11-08  APZ  NAME ENTRY IS NOW VALIDATED AND RE-PROMPTED*
+001700*                     ON A BLANK OR BAD ENTRY; REJECTED ENTRIES  *
+001800*                     ARE LOGGED TO THE AUDITLOG TRAIL FILE.     *
+001900*    2020-03-23  APZ  CHECKS THE AUDIT TRAIL'S FILE STATUS AFTER *
+002000*                     OPEN AND WRITE INSTEAD OF ASSUMING SUCCESS.*
+002100*----------------------------------------------------------------*
+002200
+002300 environment division.
+002400 input-output section.
+002500 file-control.
+002600     select AUDIT-FILE assign to "AUDITLOG"
+002700         organization is sequential
+002800         access mode is sequential
+002900         file status is WS-AUDITLOG-STATUS.
+003000
+003100 data division.
+003200 file section.
+003300 fd  AUDIT-FILE
+003400     label records are standard
+003500     record contains 74 characters.
+003600 01  AR-RECORD.
+003700     copy AUDITREC.
+003800
+003900 working-storage section.
+004000 01  WS-CUST-RECORD.
+004100     copy CUSTREC.
+004200
+004300 01  WS-AUDITLOG-STATUS         pic x(02).
+004400     88  WS-AUDITLOG-OK             value "00".
+004500
+004600 01  WS-SWITCHES.
+004700     05  WS-NAME-VALID-SW       pic x(01).
+004800         88  WS-NAME-OK             value "Y".
+004900         88  WS-NAME-INVALID        value "N".
+005000
+005100 01  WS-REJECT-REASON            pic x(30).
+005200 01  WS-AUDIT-DATE                pic 9(08).
+005300 01  WS-AUDIT-TIME                pic 9(06).
+005400
+005500 procedure division.
+005600 0000-MAINLINE.
+005700     perform 1000-INITIALIZE
+005800         thru 1000-EXIT.
+005900     perform 2000-GET-CUSTOMER-INFO
+006000         thru 2000-EXIT.
+006100     perform 3000-CALL-SOLDE
+006200         thru 3000-EXIT.
+006300     perform 9999-TERMINATE
+006400         thru 9999-EXIT.
+006500     stop run.
+006600
+006700*----------------------------------------------------------------*
+006800*  1000-INITIALIZE - GREET THE OPERATOR AND OPEN THE AUDIT TRAIL.*
+006900*----------------------------------------------------------------*
+007000 1000-INITIALIZE.
+007100     display "Bienvenue.".
+007200     open extend AUDIT-FILE.
+007300     if not WS-AUDITLOG-OK
+007400         perform 9900-AUDIT-OPEN-ERROR
+007500             thru 9900-EXIT
+007600     end-if.
+007700 1000-EXIT.
+007800     exit.
+007900
+008000*----------------------------------------------------------------*
+008100*  2000-GET-CUSTOMER-INFO - CAPTURE THE CUSTOMER NAME (WITH      *
+008200*  VALIDATION AND RE-PROMPT) AND THE ACCOUNT NUMBER TO LOOK UP.   
+008300*----------------------------------------------------------------*
+008400 2000-GET-CUSTOMER-INFO.
+008500     set WS-NAME-INVALID to true.
+008600     perform 2100-GET-CUSTOMER-NAME
+008700         thru 2100-EXIT
+008800         until WS-NAME-OK.
+008900     display "Quel est le numero de compte ? ".
+009000     accept CUST-ACCOUNT-NUMBER of WS-CUST-RECORD.
+009100 2000-EXIT.
+009200     exit.
+009300
+009400*----------------------------------------------------------------*
+009500*  2100-GET-CUSTOMER-NAME - PROMPT FOR THE NAME, VALIDATE IT,    *
+009600*  AND LOG THE ENTRY IF IT IS REJECTED.                          *
+009700*----------------------------------------------------------------*
+009800 2100-GET-CUSTOMER-NAME.
+009900     display "Quel est ton nom ? ".
+010000     accept CUST-NAME of WS-CUST-RECORD.
+010100     perform 2110-VALIDATE-NAME
+010200         thru 2110-EXIT.
+010300     if WS-NAME-INVALID
+010400         perform 2120-LOG-REJECTED-ENTRY
+010500             thru 2120-EXIT
+010600         display "Entree invalide, veuillez recommencer."
+010700     end-if.
+010800 2100-EXIT.
+010900     exit.
+011000
+011100*----------------------------------------------------------------*
+011200*  2110-VALIDATE-NAME - REJECT A BLANK ENTRY OR ONE THAT DOES    *
+011300*  NOT START WITH A LETTER.                                      *
+011400*----------------------------------------------------------------*
+011500 2110-VALIDATE-NAME.
+011600     set WS-NAME-OK to true.
+011700     if CUST-NAME of WS-CUST-RECORD = spaces
+011800         set WS-NAME-INVALID to true
+011900         move "NOM VIDE" to WS-REJECT-REASON
+012000     else
+012100         if CUST-NAME of WS-CUST-RECORD (1:1) is not alphabetic
+012200             set WS-NAME-INVALID to true
+012300             move "PREMIER CARACTERE NON ALPHABETIQUE"
+012400                 to WS-REJECT-REASON
+012500         end-if
+012600     end-if.
+012700 2110-EXIT.
+012800     exit.
+012900
+013000*----------------------------------------------------------------*
+013100*  2120-LOG-REJECTED-ENTRY - WRITE THE REJECTED ENTRY TO THE     *
+013200*  AUDIT TRAIL SO OPERATORS CAN REVIEW BAD INPUT LATER.          *
+013300*----------------------------------------------------------------*
+013400 2120-LOG-REJECTED-ENTRY.
+013500     accept WS-AUDIT-DATE from date yyyymmdd.
+013600     accept WS-AUDIT-TIME from time.
+013700     move WS-AUDIT-DATE to AUDIT-DATE of AR-RECORD.
+013800     move WS-AUDIT-TIME to AUDIT-TIME of AR-RECORD.
+013900     move WS-REJECT-REASON to AUDIT-REASON of AR-RECORD.
+014000     move CUST-NAME of WS-CUST-RECORD to AUDIT-INPUT of AR-RECORD.
+014100     write AR-RECORD.
+014200     if not WS-AUDITLOG-OK
+014300         perform 9910-AUDIT-WRITE-ERROR
+014400             thru 9910-EXIT
+014500     end-if.
+014600 2120-EXIT.
+014700     exit.
+014800
+014900*----------------------------------------------------------------*
+015000*  3000-CALL-SOLDE - HAND THE CUSTOMER RECORD TO SOLDE, WHICH    *
+015100*  LOOKS UP THE BALANCE AND PRINTS THE GREETING.                 *
+015200*----------------------------------------------------------------*
+015300 3000-CALL-SOLDE.
+015400     call "SOLDE" using WS-CUST-RECORD.
+015500 3000-EXIT.
+015600     exit.
+015700
+015800*----------------------------------------------------------------*
+015900*  9999-TERMINATE - CLOSE THE AUDIT TRAIL BEFORE ENDING THE RUN. *
+016000*----------------------------------------------------------------*
+016100 9999-TERMINATE.
+016200     close AUDIT-FILE.
+016300 9999-EXIT.
+016400     exit.
+016500
+016600*----------------------------------------------------------------*
+016700*  9900-AUDIT-OPEN-ERROR - THE AUDIT TRAIL COULD NOT BE OPENED;  *
+016800*  ABEND RATHER THAN RUN WITHOUT IT.                             *
+016900*----------------------------------------------------------------*
+017000 9900-AUDIT-OPEN-ERROR.
+017100     display "HELLOWORLD - CANNOT OPEN AUDITLOG, STATUS="
+017200         WS-AUDITLOG-STATUS.
+017300     stop run.
+017400 9900-EXIT.
+017500     exit.
+017600
+017700*----------------------------------------------------------------*
+017800*  9910-AUDIT-WRITE-ERROR - A REJECTED ENTRY COULD NOT BE        *
+017900*  LOGGED; ABEND RATHER THAN LOSE IT SILENTLY.                   *
+018000*----------------------------------------------------------------*
+018100 9910-AUDIT-WRITE-ERROR.
+018200     display "HELLOWORLD - CANNOT WRITE AUDITLOG, STATUS="
+018300         WS-AUDITLOG-STATUS.
+018400     stop run.
+018500 9910-EXIT.
+018600     exit.
